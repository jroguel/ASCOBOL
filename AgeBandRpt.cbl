@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Decode the YOB/MOB/DOB digits carried in STUDENTS.DAT
+      *          into an age and print a count of students per age
+      *          band (under-18, 18-21, 22+).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeBandRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Age-Band-Report ASSIGN TO "AGEBANDS.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec.
+           88 EndOfFile          VALUE HIGH-VALUES.
+           COPY STUDREC.
+
+       FD Age-Band-Report.
+       01 Age-Band-Line          PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  Current-Run-Date.
+           02  CRD-Year          PIC 9(4).
+           02  CRD-Month         PIC 9(2).
+           02  CRD-Day           PIC 9(2).
+
+       01  Student-Age           PIC 999.
+
+       01  Band-Counts.
+           02  Under-18-Count     PIC 9(5) VALUE ZERO.
+           02  18-To-21-Count     PIC 9(5) VALUE ZERO.
+           02  22-And-Over-Count  PIC 9(5) VALUE ZERO.
+
+       01  Detail-Line.
+           02  Prn-Stu-Id          PIC 9(7).
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Surname     PIC X(8).
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Age         PIC ZZ9.
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Band        PIC X(10).
+
+       01  Band-Totals-Line.
+           02  FILLER              PIC X(16) VALUE "UNDER 18       :".
+           02  Prn-Under-18        PIC ZZ,ZZ9.
+           02  FILLER              PIC X(4) VALUE SPACES.
+           02  FILLER              PIC X(16) VALUE "18 TO 21       :".
+           02  Prn-18-To-21        PIC ZZ,ZZ9.
+           02  FILLER              PIC X(4) VALUE SPACES.
+           02  FILLER              PIC X(16) VALUE "22 AND OVER    :".
+           02  Prn-22-And-Over     PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT Current-Run-Date FROM DATE YYYYMMDD
+           OPEN INPUT StudentFile
+           OPEN OUTPUT Age-Band-Report
+           READ StudentFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile
+               IF NOT STU-WITHDRAWN
+                   PERFORM ProcessStudent
+               END-IF
+               READ StudentFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM
+           PERFORM PrintBandTotals
+           CLOSE StudentFile
+           CLOSE Age-Band-Report
+           STOP RUN.
+
+       ProcessStudent.
+           PERFORM ComputeStudentAge
+           MOVE STU-ID          TO Prn-Stu-Id
+           MOVE STU-SURNAME     TO Prn-Stu-Surname
+           MOVE Student-Age     TO Prn-Stu-Age
+           IF Student-Age < 18
+               MOVE "UNDER 18"   TO Prn-Stu-Band
+               ADD 1 TO Under-18-Count
+           ELSE
+               IF Student-Age <= 21
+                   MOVE "18 TO 21"  TO Prn-Stu-Band
+                   ADD 1 TO 18-To-21-Count
+               ELSE
+                   MOVE "22 AND UP" TO Prn-Stu-Band
+                   ADD 1 TO 22-And-Over-Count
+               END-IF
+           END-IF
+           WRITE Age-Band-Line FROM Detail-Line.
+
+       ComputeStudentAge.
+           COMPUTE Student-Age = CRD-Year - STU-YOB
+           IF STU-MOB > CRD-Month
+               SUBTRACT 1 FROM Student-Age
+           ELSE
+               IF STU-MOB = CRD-Month AND STU-DOB > CRD-Day
+                   SUBTRACT 1 FROM Student-Age
+               END-IF
+           END-IF.
+
+       PrintBandTotals.
+           MOVE Under-18-Count    TO Prn-Under-18
+           MOVE 18-To-21-Count    TO Prn-18-To-21
+           MOVE 22-And-Over-Count TO Prn-22-And-Over
+           WRITE Age-Band-Line FROM Band-Totals-Line.
+       END PROGRAM AgeBandRpt.
