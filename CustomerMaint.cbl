@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintain the CUSTOMER.DAT master file used by
+      *          AromaSalesRpt to validate and supply SF-Cust-Name
+      *          against SF-Cust-Id, so sales records no longer carry
+      *          their own untrusted free-text customer name.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-File ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Customer-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Customer-File.
+       01 Customer-Rec.
+           88 End-Of-Customer-File    VALUE HIGH-VALUES.
+           02 CUST-ID                 PIC X(5).
+           02 CUST-NAME               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  Customer-Table.
+           02  Customer-Count          PIC 9(5) VALUE ZERO.
+           02  Customer-Entry OCCURS 2000 TIMES.
+               03 CT-Cust-Id           PIC X(5).
+               03 CT-Cust-Name         PIC X(20).
+
+       01  Maint-Switches.
+           02  More-Changes-Sw         PIC X VALUE "Y".
+               88 More-Changes         VALUE "Y".
+               88 No-More-Changes      VALUE "N".
+
+       01  Entry-Cust-Id                PIC X(5).
+       01  Entry-Cust-Name              PIC X(20).
+       01  Customer-Sub                 PIC 9(5).
+
+       01  Customer-Lookup-Switch       PIC X VALUE "N".
+           88 Customer-Found            VALUE "Y".
+           88 Customer-Not-Found        VALUE "N".
+
+       01  Customer-File-Status         PIC XX.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadCustomers
+           PERFORM MaintainCustomers UNTIL No-More-Changes
+           PERFORM SaveCustomers
+           STOP RUN.
+
+       LoadCustomers.
+           OPEN INPUT Customer-File
+           IF Customer-File-Status = "00"
+               READ Customer-File
+                   AT END SET End-Of-Customer-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Customer-File
+                   IF Customer-Count < 2000
+                       ADD 1 TO Customer-Count
+                       MOVE CUST-ID   TO CT-Cust-Id(Customer-Count)
+                       MOVE CUST-NAME TO CT-Cust-Name(Customer-Count)
+                   END-IF
+                   READ Customer-File
+                       AT END SET End-Of-Customer-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           ELSE
+               DISPLAY "CUSTOMERMAINT: no CUSTOMER.DAT found - "
+                   "starting from an empty customer table"
+           END-IF.
+
+       MaintainCustomers.
+           DISPLAY "Enter customer ID to add/change, blank to finish: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Cust-Id
+           IF Entry-Cust-Id = SPACES
+               SET No-More-Changes TO TRUE
+           ELSE
+               DISPLAY "Enter customer name (20 chars)      : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Cust-Name
+               PERFORM FindCustomer
+               IF Customer-Found
+                   MOVE Entry-Cust-Name TO CT-Cust-Name(Customer-Sub)
+               ELSE
+                   IF Customer-Count < 2000
+                       ADD 1 TO Customer-Count
+                       MOVE Entry-Cust-Id
+                           TO CT-Cust-Id(Customer-Count)
+                       MOVE Entry-Cust-Name
+                           TO CT-Cust-Name(Customer-Count)
+                   END-IF
+               END-IF
+           END-IF.
+
+       FindCustomer.
+           SET Customer-Not-Found TO TRUE
+           PERFORM VARYING Customer-Sub FROM 1 BY 1
+                   UNTIL Customer-Sub > Customer-Count
+                       OR Customer-Found
+               IF CT-Cust-Id(Customer-Sub) = Entry-Cust-Id
+                   SET Customer-Found TO TRUE
+               END-IF
+           END-PERFORM.
+
+       SaveCustomers.
+           OPEN OUTPUT Customer-File
+           PERFORM VARYING Customer-Sub FROM 1 BY 1
+                   UNTIL Customer-Sub > Customer-Count
+               MOVE CT-Cust-Id(Customer-Sub)   TO CUST-ID
+               MOVE CT-Cust-Name(Customer-Sub) TO CUST-NAME
+               WRITE Customer-Rec
+           END-PERFORM
+           CLOSE Customer-File.
+       END PROGRAM CustomerMaint.
