@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: List students who qualify for honors or distinction
+      *          (grade 70 and above), grouped by course and ranked
+      *          highest grade first within each course.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HonorsListingRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WorkFile ASSIGN TO "WORK.TMP".
+
+           SELECT Honors-Report ASSIGN TO "HONORS.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec.
+           88 EndOfFile          VALUE HIGH-VALUES.
+           COPY STUDREC.
+
+       SD WorkFile.
+       01 WorkRec.
+           88 EndOfWorkFile      VALUE HIGH-VALUES.
+           COPY STUDREC.
+
+       FD Honors-Report.
+       01 Honors-Line            PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  Prev-Course           PIC X(4) VALUE SPACES.
+
+       01  Course-Heading-Line.
+           02  FILLER            PIC X(8) VALUE "COURSE: ".
+           02  Hdg-Course        PIC X(4).
+
+       01  Honors-Detail-Line.
+           02  Prn-Stu-Id          PIC 9(7).
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Surname     PIC X(8).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  Prn-Stu-Initials    PIC X(2).
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Grade       PIC ZZ9.
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Honor       PIC X(11).
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT Honors-Report
+           SORT WorkFile ASCENDING KEY STU-COURSE IN WorkRec
+               DESCENDING KEY STU-GRADE IN WorkRec
+               INPUT PROCEDURE IS GetHonorsStudents
+               OUTPUT PROCEDURE IS WriteHonorsListing
+           CLOSE Honors-Report
+           STOP RUN.
+
+       GetHonorsStudents.
+           OPEN INPUT StudentFile
+           READ StudentFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile
+               IF NOT STU-WITHDRAWN IN StudentRec
+                       AND STU-HONORS-GRADE IN StudentRec
+                   MOVE StudentRec TO WorkRec
+                   RELEASE WorkRec
+               END-IF
+               READ StudentFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE StudentFile.
+
+       WriteHonorsListing.
+           RETURN WorkFile
+               AT END SET EndOfWorkFile TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfWorkFile
+               IF STU-COURSE IN WorkRec NOT = Prev-Course
+                   MOVE STU-COURSE IN WorkRec TO Hdg-Course
+                   WRITE Honors-Line FROM Course-Heading-Line
+                   MOVE STU-COURSE IN WorkRec TO Prev-Course
+               END-IF
+               MOVE STU-ID IN WorkRec        TO Prn-Stu-Id
+               MOVE STU-SURNAME IN WorkRec   TO Prn-Stu-Surname
+               MOVE STU-INITIALS IN WorkRec  TO Prn-Stu-Initials
+               MOVE STU-GRADE IN WorkRec     TO Prn-Stu-Grade
+               IF STU-DISTINCTION-GRADE IN WorkRec
+                   MOVE "DISTINCTION" TO Prn-Stu-Honor
+               ELSE
+                   MOVE "HONORS"      TO Prn-Stu-Honor
+               END-IF
+               WRITE Honors-Line FROM Honors-Detail-Line
+               RETURN WorkFile
+                   AT END SET EndOfWorkFile TO TRUE
+               END-RETURN
+           END-PERFORM.
+       END PROGRAM HonorsListingRpt.
