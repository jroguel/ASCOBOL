@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintain the OILPRICE.DAT size-tiered price table used
+      *          by AromaSalesRpt, so prices can change without a
+      *          recompile of the report programs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilPriceMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Oil-Price-File ASSIGN TO "OILPRICE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Oil-Price-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Oil-Price-File.
+       01 Oil-Price-Rec.
+           88 End-Of-Oil-Price-File    VALUE HIGH-VALUES.
+           02 OP-Oil-Num               PIC 99.
+           02 OP-Tier-Price            PIC 99V99 OCCURS 3 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Cost-Entry     OCCURS 30 TIMES.
+               03 OIL-COST        PIC 99V99 OCCURS 3 TIMES.
+
+       01  Maint-Switches.
+           02  More-Changes-Sw         PIC X VALUE "Y".
+               88 More-Changes         VALUE "Y".
+               88 No-More-Changes      VALUE "N".
+
+       01  Entry-Oil-Num                PIC 99.
+       01  Entry-Tier-Price              PIC 99V99 OCCURS 3 TIMES.
+       01  Tier-Sub                     PIC 9.
+       01  Table-Sub                    PIC 99.
+
+       01  Oil-Price-File-Status        PIC XX.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadPrices
+           PERFORM MaintainPrices UNTIL No-More-Changes
+           PERFORM SavePrices
+           STOP RUN.
+
+       LoadPrices.
+           OPEN INPUT Oil-Price-File
+           IF Oil-Price-File-Status = "00"
+               READ Oil-Price-File
+                   AT END SET End-Of-Oil-Price-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Oil-Price-File
+                   PERFORM VARYING Tier-Sub FROM 1 BY 1
+                           UNTIL Tier-Sub > 3
+                       MOVE OP-Tier-Price(Tier-Sub)
+                           TO OIL-COST(OP-Oil-Num, Tier-Sub)
+                   END-PERFORM
+                   READ Oil-Price-File
+                       AT END SET End-Of-Oil-Price-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Oil-Price-File
+           ELSE
+               DISPLAY "OILPRICEMAINT: no OILPRICE.DAT found - "
+                   "starting from an empty price table"
+           END-IF.
+
+       MaintainPrices.
+           DISPLAY "Enter oil number to change (1-30), 00 to finish: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Oil-Num
+           IF Entry-Oil-Num = ZERO
+               SET No-More-Changes TO TRUE
+           ELSE
+               DISPLAY "Enter tier 1 (01-10 units) price, e.g. 01.25: "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Tier-Price(1)
+               DISPLAY "Enter tier 2 (11-25 units) price, e.g. 01.10: "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Tier-Price(2)
+               DISPLAY "Enter tier 3 (26+ units) price,  e.g. 01.00: "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Tier-Price(3)
+               PERFORM VARYING Tier-Sub FROM 1 BY 1 UNTIL Tier-Sub > 3
+                   MOVE Entry-Tier-Price(Tier-Sub)
+                       TO OIL-COST(Entry-Oil-Num, Tier-Sub)
+               END-PERFORM
+           END-IF.
+
+       SavePrices.
+           OPEN OUTPUT Oil-Price-File
+           PERFORM VARYING Table-Sub FROM 1 BY 1 UNTIL Table-Sub > 30
+               MOVE Table-Sub TO OP-Oil-Num
+               PERFORM VARYING Tier-Sub FROM 1 BY 1 UNTIL Tier-Sub > 3
+                   MOVE OIL-COST(Table-Sub, Tier-Sub)
+                       TO OP-Tier-Price(Tier-Sub)
+               END-PERFORM
+               WRITE Oil-Price-Rec
+           END-PERFORM
+           CLOSE Oil-Price-File.
+       END PROGRAM OilPriceMaint.
