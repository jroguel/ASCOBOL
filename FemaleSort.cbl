@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FemaleSort.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FemaleStudentFile ASSIGN TO "FEMALESTUDS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WorkFile ASSIGN TO "WORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec             PIC X(34).
+           88 EndOfFile          VALUE HIGH-VALUES.
+
+       FD FemaleStudentFile.
+       01 FemaleStudentRec       PIC X(34).
+
+       SD WorkFile.
+       01 WorkRec.
+           COPY STUDREC.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       Begin.
+           SORT WorkFile ASCENDING KEY STU-SURNAME ASCENDING KEY
+               STU-INITIALS
+               INPUT PROCEDURE IS GetFemaleStudents
+               GIVING FemaleStudentFile.
+       STOP RUN.
+
+       GetFemaleStudents.
+           OPEN INPUT StudentFile
+           READ StudentFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile
+               MOVE StudentRec TO WorkRec
+                   IF STU-FEMALE
+                       RELEASE WorkRec
+                   END-IF
+               READ StudentFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE StudentFile.
+       END PROGRAM FemaleSort.
