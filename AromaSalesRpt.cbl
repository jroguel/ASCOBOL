@@ -10,7 +10,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT Sales-File ASSIGN TO "SALES.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sales-File-Status.
 
            SELECT Work-File ASSIGN TO "SORT.TMP".
 
@@ -21,6 +22,46 @@
            SELECT Sorted-File ASSIGN TO "SORTSALE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT Reject-Report ASSIGN TO "REJECTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Oil-Price-File ASSIGN TO "OILPRICE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Oil-Price-File-Status.
+
+           SELECT Period-Totals-File ASSIGN TO "PERIOD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Period-Totals-File-Status.
+
+           SELECT Checkpoint-File ASSIGN TO "AROMASALES.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Checkpoint-File-Status.
+
+           SELECT Carry-File ASSIGN TO "AROMASALES.CAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Customer-File ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Customer-File-Status.
+
+           SELECT Oil-Stock-File ASSIGN TO "OILSTOCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Oil-Stock-File-Status.
+
+           SELECT Control-Total-File ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Control-File-Status.
+
+           SELECT Web-Sales-File ASSIGN TO "SALES2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Web-Sales-File-Status.
+
+           SELECT Audit-Log-File ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Sales-Csv-File ASSIGN TO "AROMASALES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD Sales-File.
@@ -34,6 +75,11 @@
                03  SF-Oil-Name         PIC 99.
            02 SF-Unit-Size             PIC 99.
            02 SF-Units-Sold            PIC 999.
+           02 SF-Sale-Date             PIC 9(8).
+
+       FD Web-Sales-File.
+       01  Web-Sales-Rec               PIC X(41).
+           88 End-Of-Web-Sales-File    VALUE HIGH-VALUES.
 
 
        SD Work-File.
@@ -43,28 +89,87 @@
            02  WF-Cust-Name            PIC X(20).
            02  WF-Oil-Id.
                03 FILLER               PIC X.
+                   88 WF-Essential-Oil VALUE "E".
                03 WF-Oil-Num           PIC 99.
            02 WF-Unit-Size             PIC 99.
            02 WF-Units-Sold            PIC 999.
+           02 WF-Sale-Date             PIC 9(8).
 
 
        FD Summary-Report.
        01 Print-Line                   PIC X(64).
 
        FD Sorted-File.
-       01 Sorted-Rec                   PIC X(33).
+       01 Sorted-Rec                   PIC X(41).
+
+       FD Reject-Report.
+       01 Reject-Line                  PIC X(64).
+
+       FD Oil-Price-File.
+       01 Oil-Price-Rec.
+           88 End-Of-Oil-Price-File    VALUE HIGH-VALUES.
+           02 OP-Oil-Num               PIC 99.
+           02 OP-Tier-Price            PIC 99V99 OCCURS 3 TIMES.
+
+       FD Period-Totals-File.
+       01 Period-Totals-Rec.
+           02 PT-Year                  PIC 9(4).
+           02 PT-Month                 PIC 9(2).
+           02 PT-MTD-Sales              PIC 9(6).
+           02 PT-MTD-Qty-Sold           PIC 9(7).
+           02 PT-MTD-Sales-Value        PIC 9(7)V99.
+           02 PT-YTD-Sales              PIC 9(7).
+           02 PT-YTD-Qty-Sold           PIC 9(8).
+           02 PT-YTD-Sales-Value        PIC 9(8)V99.
+           02 PT-PY-Sales               PIC 9(7).
+           02 PT-PY-Qty-Sold            PIC 9(8).
+           02 PT-PY-Sales-Value         PIC 9(8)V99.
+
+       FD Checkpoint-File.
+       01 Checkpoint-Rec.
+           02 CKPT-Records-Read        PIC 9(7).
+
+       FD Carry-File.
+       01 Carry-Rec                    PIC X(41).
+           88 End-Of-Carry-File        VALUE HIGH-VALUES.
+
+       FD Customer-File.
+       01 Customer-Rec.
+           88 End-Of-Customer-File     VALUE HIGH-VALUES.
+           02 CUST-ID                  PIC X(5).
+           02 CUST-NAME                PIC X(20).
+
+       FD Oil-Stock-File.
+       01 Oil-Stock-Rec.
+           88 End-Of-Oil-Stock-File    VALUE HIGH-VALUES.
+           02 OS-Oil-Num               PIC 99.
+           02 OS-On-Hand-Qty           PIC S9(6)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           02 OS-Reorder-Point         PIC 9(6).
+
+       FD Control-Total-File.
+       01 Control-Total-Rec.
+           02 CT-Control-Sales         PIC 9(5).
+           02 CT-Control-Qty-Sold      PIC 9(6).
+           02 CT-Control-Sales-Value   PIC 9(6)V99.
+
+       FD Audit-Log-File.
+       01 Audit-Log-Line               PIC X(64).
+
+       FD Sales-Csv-File.
+       01 Sales-Csv-Line               PIC X(80).
 
        WORKING-STORAGE SECTION.
+      * OIL-COST is priced by size tier so a small bottle and a bulk
+      * size of the same oil do not cost the same per unit.  Tier 1 is
+      * units 01-10, tier 2 is units 11-25, tier 3 is units 26 and up.
+      * Prices are no longer compiled in - they are loaded from
+      * OILPRICE.DAT by LoadOilPrices so OilPriceMaint can change them
+      * without a recompile.
        01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                   VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                   VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                   VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+           02  Oil-Cost-Entry     OCCURS 30 TIMES.
+               03 OIL-COST        PIC 99V99 OCCURS 3 TIMES
+                       VALUE ZERO.
 
        01  Report-Heading-Line         PIC X(44)
            VALUE "              AROMAMORA SUMMARY SALES REPORT".
@@ -108,6 +213,152 @@
                                                   "TOTAL SALES VALUE :".
            02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
 
+       01  Essential-Oil-Totals-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                                  "ESSENTIAL OIL SLS :".
+           02  Prn-Essential-Value     PIC B$$$$,$$9.99.
+
+       01  Carrier-Oil-Totals-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                                  "CARRIER/BLEND SLS :".
+           02  Prn-Carrier-Value       PIC B$$$$,$$9.99.
+
+       01  Oil-Summary-Heading-Line    PIC X(44)
+           VALUE "              OIL SALES SUMMARY".
+
+       01  Oil-Summary-Topic-Line.
+           02  FILLER                  PIC X(8)   VALUE " OIL NO".
+           02  FILLER                  PIC X(8)   VALUE SPACES.
+           02  FILLER                  PIC X(11)  VALUE "QTY SOLD   ".
+           02  FILLER                  PIC X(11)  VALUE "SALES VALUE".
+
+       01  Oil-Summary-Line.
+           02  Prn-Oil-Num             PIC BBBBBBZ9.
+           02  Prn-Oil-Qty             PIC BBBBBZZ,ZZ9.
+           02  Prn-Oil-Value           PIC BBBB$$$,$$9.99.
+
+       01  Oil-Stock-Table.
+           02  Stock-Entry OCCURS 30 TIMES.
+               03 ST-On-Hand-Qty       PIC S9(6) VALUE ZERO.
+               03 ST-Reorder-Point     PIC 9(6)  VALUE ZERO.
+
+       01  Inventory-Heading-Line      PIC X(44)
+           VALUE "            OIL INVENTORY / REORDER REPORT".
+
+       01  Inventory-Topic-Line.
+           02  FILLER                  PIC X(8)   VALUE " OIL NO".
+           02  FILLER                  PIC X(4)   VALUE SPACES.
+           02  FILLER                  PIC X(11)  VALUE "ON HAND    ".
+           02  FILLER                  PIC X(11)  VALUE "REORDER PT ".
+           02  FILLER                  PIC X(10)  VALUE "STATUS".
+
+       01  Inventory-Detail-Line.
+           02  Prn-Inv-Oil-Num         PIC BBBBBBZ9.
+           02  Prn-Inv-On-Hand         PIC -BBZZ,ZZ9.
+           02  Prn-Inv-Reorder-Point   PIC BBBBZZ,ZZ9.
+           02  Prn-Inv-Status          PIC BBBX(14).
+
+       01  Oil-Sales-Totals.
+           02  Oil-Sales-Entry OCCURS 30 TIMES.
+               03 OST-Qty-Sold         PIC 9(6)      VALUE ZERO.
+               03 OST-Sales-Value      PIC 9(6)V99   VALUE ZERO.
+
+       01  MTD-Totals-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                                  "MONTH TO DATE SLS :".
+           02  Prn-MTD-Value           PIC B$$$$,$$9.99.
+
+       01  YTD-Totals-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                                  "YEAR TO DATE SLS  :".
+           02  Prn-YTD-Value           PIC B$$,$$$,$$9.99.
+
+       01  Top-Cust-Heading-Line       PIC X(44)
+           VALUE "              TOP CUSTOMERS BY SALES VALUE".
+
+       01  Top-Cust-Topic-Line.
+           02  FILLER                  PIC X(6)   VALUE "RANK  ".
+           02  FILLER                  PIC X(20)  VALUE "CUSTOMER NAME".
+           02  FILLER                  PIC X(10)  VALUE "CUST-ID   ".
+           02  FILLER                  PIC X(11)  VALUE "SALES VALUE".
+
+       01  Top-Cust-Line.
+           02  Prn-Rank                PIC BBZZ9.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  Prn-Top-Cust-Name       PIC X(20).
+           02  Prn-Top-Cust-Id         PIC BBB9(5).
+           02  Prn-Top-Cust-Value      PIC BBB$$$,$$9.99.
+
+       01  Customer-Table.
+           02  Customer-Count          PIC 9(5) VALUE ZERO.
+           02  Customer-Entry OCCURS 2000 TIMES.
+               03 CT-Cust-Id           PIC X(5).
+               03 CT-Cust-Name         PIC X(20).
+
+       01  Customer-Lookup-Switch      PIC X VALUE "N".
+           88 Customer-Found           VALUE "Y".
+           88 Customer-Not-Found       VALUE "N".
+
+       01  Customer-Master-Switch      PIC X VALUE "N".
+           88 Customer-Master-Present  VALUE "Y".
+           88 Customer-Master-Absent   VALUE "N".
+
+       01  Customer-Sub                PIC 9(5).
+
+       01  Top-Cust-Table.
+           02  Top-Cust-Count          PIC 999 VALUE ZERO.
+           02  Top-Cust-Entry OCCURS 200 TIMES.
+               03 TC-Cust-Id           PIC X(5).
+               03 TC-Cust-Name         PIC X(20).
+               03 TC-Sales-Value       PIC 9(5)V99.
+
+       01  Swap-Entry.
+           02 TC-Swap-Cust-Id          PIC X(5).
+           02 TC-Swap-Cust-Name        PIC X(20).
+           02 TC-Swap-Sales-Value      PIC 9(5)V99.
+
+       01  Sort-Subscripts.
+           02  Sort-I                  PIC 999.
+           02  Sort-J                  PIC 999.
+
+       01  Top-Cust-Min-Idx            PIC 999.
+       01  Top-Cust-Min-Value          PIC 9(5)V99.
+
+       01  Current-Run-Date.
+           02  CRD-Year                PIC 9(4).
+           02  CRD-Month                PIC 9(2).
+           02  CRD-Day                  PIC 9(2).
+
+       01  Page-Control.
+           02  Page-Num                PIC 999 VALUE ZERO.
+           02  Line-Count              PIC 999 VALUE ZERO.
+           02  Lines-Per-Page          PIC 999 VALUE 50.
+
+       01  Checkpoint-File-Status      PIC XX.
+
+       01  Checkpoint-Controls.
+           02  Checkpoint-Interval      PIC 9(5) VALUE 100.
+           02  Records-Read-Count       PIC 9(7) VALUE ZERO.
+           02  Records-To-Skip          PIC 9(7) VALUE ZERO.
+           02  Checkpoint-Quotient      PIC 9(7).
+           02  Checkpoint-Remainder     PIC 9(5).
+
+       01  Sales-File-Status           PIC XX.
+
+       01  Web-Sales-File-Status       PIC XX.
+
+       01  Run-Failed-Switch           PIC X VALUE "N".
+           88 Run-Failed                VALUE "Y".
+           88 Run-OK                    VALUE "N".
+
+       01  Audit-Log-Open-Switch       PIC X VALUE "N".
+           88 Audit-Log-Open            VALUE "Y".
+           88 Audit-Log-Not-Open        VALUE "N".
+
        01  Cust-Totals.
            02  Cust-Sales              PIC 999.
            02  Cust-Qty-Sold           PIC 9(5).
@@ -117,15 +368,765 @@
            02  Total-Sales             PIC 9(5)    VALUE ZEROS.
            02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
            02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+           02  Essential-Sales-Value   PIC 9(6)V99 VALUE ZEROS.
+           02  Carrier-Sales-Value     PIC 9(6)V99 VALUE ZEROS.
+
+       01  Control-File-Status         PIC XX.
+
+       01  Oil-Price-File-Status       PIC XX.
+
+       01  Period-Totals-File-Status   PIC XX.
+
+       01  Customer-File-Status        PIC XX.
+
+       01  Oil-Stock-File-Status       PIC XX.
+
+       01  Control-Lookup-Switch       PIC X VALUE "N".
+           88 Control-File-Found       VALUE "Y".
+           88 Control-File-Not-Found   VALUE "N".
+
+       01  Control-Totals.
+           02  Control-Sales           PIC 9(5)    VALUE ZEROS.
+           02  Control-Qty-Sold        PIC 9(6)    VALUE ZEROS.
+           02  Control-Sales-Value     PIC 9(6)V99 VALUE ZEROS.
+
+       01  Prior-Year-Totals.
+           02  Prior-Year-Sales        PIC 9(7)    VALUE ZEROS.
+           02  Prior-Year-Qty-Sold     PIC 9(8)    VALUE ZEROS.
+           02  Prior-Year-Sales-Value  PIC 9(8)V99 VALUE ZEROS.
+
+       01  Variance-Totals.
+           02  Sales-Variance          PIC S9(7).
+           02  Qty-Sold-Variance       PIC S9(8).
+           02  Sales-Value-Variance    PIC S9(8)V99.
 
        01  Temp-Variables.
            02  Sale-Qty-Sold           PIC 99999.
            02  Value-Of-Sale           PIC 999999V99.
            02  Prev-Cust-Id            PIC X(5).
+           02  Cust-Name-Hold          PIC X(20).
+           02  Cust-Id-Hold            PIC X(5).
+           02  Size-Tier-Idx           PIC 9     VALUE 1.
+           02  Oil-Num-Idx             PIC 99    VALUE 1.
+           02  Tier-Sub                PIC 9     VALUE 1.
+
+       01  Edit-Switches.
+           02  Valid-Record-Sw         PIC X VALUE "Y".
+               88 Valid-Record         VALUE "Y".
+               88 Invalid-Record       VALUE "N".
+
+       01  Reject-Reason                PIC X(30).
+
+       01  Reject-Heading-Line          PIC X(43) VALUE
+           "CUST-ID OIL  REASON FOR REJECTION".
+
+       01  Reject-Detail-Line.
+           02  Prn-Rej-Cust-Id          PIC X(5).
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Prn-Rej-Oil-Name         PIC 99.
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Prn-Rej-Reason           PIC X(30).
 
+       01  Audit-Heading-Line           PIC X(50) VALUE
+           "CUST-ID OIL  SIZE  QTY SOLD   SALE VALUE".
+
+       01  Audit-Detail-Line.
+           02  Aud-Cust-Id              PIC X(5).
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Aud-Oil-Id               PIC X(3).
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Aud-Unit-Size            PIC Z9.
+           02  FILLER                   PIC X(4) VALUE SPACES.
+           02  Aud-Units-Sold           PIC ZZ9.
+           02  FILLER                   PIC X(4) VALUE SPACES.
+           02  Aud-Sale-Value           PIC Z(5)9.99.
+
+       01  Csv-Heading-Line             PIC X(80) VALUE
+           "CUST-ID,CUST-NAME,SALES,QTY SOLD,SALES VALUE".
+
+       01  Csv-Customer-Line.
+           02  Csv-Cust-Id              PIC X(5).
+           02  FILLER                   PIC X(1) VALUE ",".
+           02  Csv-Cust-Name            PIC X(20).
+           02  FILLER                   PIC X(1) VALUE ",".
+           02  Csv-Cust-Sales           PIC Z(4)9.
+           02  FILLER                   PIC X(1) VALUE ",".
+           02  Csv-Cust-Qty-Sold        PIC Z(5)9.
+           02  FILLER                   PIC X(1) VALUE ",".
+           02  Csv-Cust-Sales-Value     PIC Z(5)9.99.
+
+       01  Recon-Heading-Line           PIC X(44) VALUE
+           "** FINAL TOTALS DO NOT TIE TO CONTROL.DAT **".
+
+       01  Recon-Sales-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  SALES CNT: ".
+           02  Recon-Sales-Actual       PIC ZZZZ9.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  Recon-Sales-Control      PIC ZZZZ9.
+
+       01  Recon-Qty-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  QTY SOLD : ".
+           02  Recon-Qty-Actual         PIC ZZZZZ9.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  Recon-Qty-Control        PIC ZZZZZ9.
+
+       01  Recon-Value-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  SALES VAL: ".
+           02  Recon-Value-Actual       PIC Z(5)9.99.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  Recon-Value-Control      PIC Z(5)9.99.
+
+       01  YOY-Heading-Line             PIC X(44) VALUE
+           "         PRIOR YEAR COMPARISON".
+
+       01  YOY-Sales-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  SALES CNT: ".
+           02  YOY-Sales-Actual         PIC ZZZZ9.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  YOY-Sales-Prior          PIC Z(6)9.
+           02  FILLER                   PIC X(7) VALUE "  VAR: ".
+           02  YOY-Sales-Var            PIC -Z(6)9.
+
+       01  YOY-Qty-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  QTY SOLD : ".
+           02  YOY-Qty-Actual           PIC ZZZZZ9.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  YOY-Qty-Prior            PIC Z(7)9.
+           02  FILLER                   PIC X(7) VALUE "  VAR: ".
+           02  YOY-Qty-Var              PIC -Z(7)9.
+
+       01  YOY-Value-Line.
+           02  FILLER                   PIC X(14) VALUE
+                                                 "  SALES VAL: ".
+           02  YOY-Value-Actual         PIC Z(5)9.99.
+           02  FILLER                   PIC X(4) VALUE " VS ".
+           02  YOY-Value-Prior          PIC Z(7)9.99.
+           02  FILLER                   PIC X(7) VALUE "  VAR: ".
+           02  YOY-Value-Var            PIC -Z(7)9.99.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+       Begin.
+           ACCEPT Current-Run-Date FROM DATE YYYYMMDD
+           PERFORM LoadOilPrices
+           PERFORM LoadPeriodTotals
+           PERFORM LoadCustomers
+           PERFORM LoadOilStock
+           OPEN OUTPUT Summary-Report
+           OPEN OUTPUT Sorted-File
+           OPEN OUTPUT Reject-Report
+           WRITE Reject-Line FROM Reject-Heading-Line
+           OPEN OUTPUT Sales-Csv-File
+           WRITE Sales-Csv-Line FROM Csv-Heading-Line
+           PERFORM PrintHeadings
+           SORT Work-File ON ASCENDING KEY WF-Cust-Id
+               INPUT PROCEDURE IS ReadSalesFile
+               OUTPUT PROCEDURE IS WriteSalesReport
+           IF Run-OK
+               PERFORM ReconcileControlTotals
+               IF Run-OK
+                   PERFORM PrintFinalTotals
+                   PERFORM PrintOilSummary
+                   PERFORM NetOilInventory
+                   PERFORM PrintInventoryReport
+                   PERFORM SaveOilStock
+                   PERFORM SortTopCustomers
+                   PERFORM PrintTopCustomers
+                   PERFORM RollUpPeriodTotals
+                   PERFORM PrintPeriodTotals
+                   PERFORM SavePeriodTotals
+               END-IF
+           END-IF
+           CLOSE Summary-Report
+           CLOSE Sorted-File
+           CLOSE Reject-Report
+           IF Audit-Log-Open
+               CLOSE Audit-Log-File
+           END-IF
+           CLOSE Sales-Csv-File
+           IF Run-Failed
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       LoadOilPrices.
+           OPEN INPUT Oil-Price-File
+           IF Oil-Price-File-Status = "00"
+               READ Oil-Price-File
+                   AT END SET End-Of-Oil-Price-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Oil-Price-File
+                   PERFORM VARYING Tier-Sub FROM 1 BY 1
+                           UNTIL Tier-Sub > 3
+                       MOVE OP-Tier-Price(Tier-Sub)
+                           TO OIL-COST(OP-Oil-Num, Tier-Sub)
+                   END-PERFORM
+                   READ Oil-Price-File
+                       AT END SET End-Of-Oil-Price-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Oil-Price-File
+           ELSE
+               DISPLAY "AROMASALESRPT: no OILPRICE.DAT found - "
+                   "using built-in oil prices"
+           END-IF.
+
+       LoadPeriodTotals.
+           OPEN INPUT Period-Totals-File
+           IF Period-Totals-File-Status = "00"
+               READ Period-Totals-File
+                   AT END PERFORM InitializeEmptyPeriodTotals
+               END-READ
+               CLOSE Period-Totals-File
+           ELSE
+               DISPLAY "AROMASALESRPT: no PERIOD.DAT found - "
+                   "starting period totals from zero"
+               PERFORM InitializeEmptyPeriodTotals
+           END-IF
+           IF PT-Year NOT = CRD-Year
+               MOVE PT-YTD-Sales       TO PT-PY-Sales
+               MOVE PT-YTD-Qty-Sold    TO PT-PY-Qty-Sold
+               MOVE PT-YTD-Sales-Value TO PT-PY-Sales-Value
+               MOVE ZERO TO PT-MTD-Sales PT-MTD-Qty-Sold
+                   PT-MTD-Sales-Value
+                   PT-YTD-Sales PT-YTD-Qty-Sold PT-YTD-Sales-Value
+           ELSE
+               IF PT-Month NOT = CRD-Month
+                   MOVE ZERO TO PT-MTD-Sales PT-MTD-Qty-Sold
+                       PT-MTD-Sales-Value
+               END-IF
+           END-IF
+           MOVE PT-PY-Sales       TO Prior-Year-Sales
+           MOVE PT-PY-Qty-Sold    TO Prior-Year-Qty-Sold
+           MOVE PT-PY-Sales-Value TO Prior-Year-Sales-Value
+           MOVE CRD-Year  TO PT-Year
+           MOVE CRD-Month TO PT-Month.
+
+       InitializeEmptyPeriodTotals.
+           MOVE CRD-Year  TO PT-Year
+           MOVE CRD-Month TO PT-Month
+           MOVE ZERO TO PT-MTD-Sales PT-MTD-Qty-Sold
+               PT-MTD-Sales-Value
+               PT-YTD-Sales PT-YTD-Qty-Sold PT-YTD-Sales-Value
+               PT-PY-Sales PT-PY-Qty-Sold PT-PY-Sales-Value.
+
+       LoadCustomers.
+           OPEN INPUT Customer-File
+           IF Customer-File-Status = "00"
+               SET Customer-Master-Present TO TRUE
+               READ Customer-File
+                   AT END SET End-Of-Customer-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Customer-File
+                   IF Customer-Count < 2000
+                       ADD 1 TO Customer-Count
+                       MOVE CUST-ID   TO CT-Cust-Id(Customer-Count)
+                       MOVE CUST-NAME TO CT-Cust-Name(Customer-Count)
+                   END-IF
+                   READ Customer-File
+                       AT END SET End-Of-Customer-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           ELSE
+               DISPLAY "AROMASALESRPT: no CUSTOMER.DAT found - "
+                   "customer names taken as given, unvalidated"
+           END-IF.
+
+       LookupCustomer.
+           IF Customer-Master-Absent
+               SET Customer-Found TO TRUE
+           ELSE
+               SET Customer-Not-Found TO TRUE
+               PERFORM VARYING Customer-Sub FROM 1 BY 1
+                       UNTIL Customer-Sub > Customer-Count
+                           OR Customer-Found
+                   IF CT-Cust-Id(Customer-Sub) = SF-Cust-Id
+                       SET Customer-Found TO TRUE
+                       MOVE CT-Cust-Name(Customer-Sub) TO SF-Cust-Name
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       LoadControlTotals.
+           SET Control-File-Not-Found TO TRUE
+           OPEN INPUT Control-Total-File
+           IF Control-File-Status = "00"
+               READ Control-Total-File
+                   AT END CONTINUE
+               END-READ
+               IF Control-File-Status = "00"
+                   MOVE CT-Control-Sales       TO Control-Sales
+                   MOVE CT-Control-Qty-Sold    TO Control-Qty-Sold
+                   MOVE CT-Control-Sales-Value TO Control-Sales-Value
+                   SET Control-File-Found TO TRUE
+               END-IF
+               CLOSE Control-Total-File
+           END-IF.
+
+       ReconcileControlTotals.
+           PERFORM LoadControlTotals
+           IF Control-File-Not-Found
+               DISPLAY "AROMASALESRPT: no CONTROL.DAT found - "
+                   "reconciliation skipped"
+           ELSE
+               IF Total-Sales NOT = Control-Sales
+                       OR Total-Qty-Sold NOT = Control-Qty-Sold
+                       OR Total-Sales-Value NOT = Control-Sales-Value
+                   DISPLAY "AROMASALESRPT: Final-Totals do not tie "
+                       "to CONTROL.DAT - summary totals suppressed"
+                   PERFORM WriteReconciliationException
+                   SET Run-Failed TO TRUE
+               END-IF
+           END-IF.
+
+       WriteReconciliationException.
+           WRITE Reject-Line FROM Recon-Heading-Line
+           MOVE Total-Sales       TO Recon-Sales-Actual
+           MOVE Control-Sales     TO Recon-Sales-Control
+           WRITE Reject-Line FROM Recon-Sales-Line
+           MOVE Total-Qty-Sold    TO Recon-Qty-Actual
+           MOVE Control-Qty-Sold  TO Recon-Qty-Control
+           WRITE Reject-Line FROM Recon-Qty-Line
+           MOVE Total-Sales-Value TO Recon-Value-Actual
+           MOVE Control-Sales-Value TO Recon-Value-Control
+           WRITE Reject-Line FROM Recon-Value-Line.
+
+       RollUpPeriodTotals.
+           ADD Total-Sales       TO PT-MTD-Sales PT-YTD-Sales
+           ADD Total-Qty-Sold    TO PT-MTD-Qty-Sold PT-YTD-Qty-Sold
+           ADD Total-Sales-Value TO PT-MTD-Sales-Value
+               PT-YTD-Sales-Value.
+
+       PrintPeriodTotals.
+           MOVE PT-MTD-Sales-Value TO Prn-MTD-Value
+           WRITE Print-Line FROM MTD-Totals-Line
+           MOVE PT-YTD-Sales-Value TO Prn-YTD-Value
+           WRITE Print-Line FROM YTD-Totals-Line.
+
+       SavePeriodTotals.
+           OPEN OUTPUT Period-Totals-File
+           WRITE Period-Totals-Rec
+           CLOSE Period-Totals-File.
+
+       ReadSalesFile.
+           PERFORM LoadCheckpoint
+           OPEN INPUT Sales-File
+           IF Sales-File-Status NOT = "00"
+               DISPLAY "AROMASALESRPT: cannot open SALES.DAT - status "
+                   Sales-File-Status
+               SET Run-Failed TO TRUE
+           ELSE
+               IF Records-To-Skip > 0
+                   DISPLAY "AROMASALESRPT: resuming after record "
+                       Records-To-Skip
+                   PERFORM ReplayCarryFile
+                   OPEN EXTEND Carry-File
+                   OPEN EXTEND Audit-Log-File
+               ELSE
+                   OPEN OUTPUT Carry-File
+                   CLOSE Carry-File
+                   OPEN EXTEND Carry-File
+                   OPEN OUTPUT Audit-Log-File
+                   WRITE Audit-Log-Line FROM Audit-Heading-Line
+               END-IF
+               SET Audit-Log-Open TO TRUE
+               READ Sales-File
+                   AT END SET End-Of-Sales-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Sales-File
+                   ADD 1 TO Records-Read-Count
+                   IF Records-Read-Count > Records-To-Skip
+                       PERFORM EditAndReleaseSalesRecord
+                   END-IF
+                   PERFORM CheckpointIfDue
+                   READ Sales-File
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Sales-File
+               PERFORM ReadWebSalesFile
+               CLOSE Carry-File
+               PERFORM ClearCheckpoint
+           END-IF.
+
+       EditAndReleaseSalesRecord.
+           PERFORM EditSalesRecord
+           IF Valid-Record
+               MOVE SF-Cust-Id    TO WF-Cust-Id
+               MOVE SF-Cust-Name  TO WF-Cust-Name
+               MOVE SF-Oil-Id     TO WF-Oil-Id
+               MOVE SF-Unit-Size  TO WF-Unit-Size
+               MOVE SF-Units-Sold TO WF-Units-Sold
+               MOVE SF-Sale-Date  TO WF-Sale-Date
+               PERFORM WriteAuditLogEntry
+               RELEASE Work-Rec
+               WRITE Carry-Rec FROM Work-Rec
+           ELSE
+               PERFORM WriteRejectLine
+           END-IF.
+
+       WriteAuditLogEntry.
+           PERFORM DetermineSizeTier
+           COMPUTE Value-Of-Sale =
+               OIL-COST(WF-Oil-Num Size-Tier-Idx) * WF-Units-Sold
+           MOVE WF-Cust-Id    TO Aud-Cust-Id
+           MOVE WF-Oil-Id     TO Aud-Oil-Id
+           MOVE WF-Unit-Size  TO Aud-Unit-Size
+           MOVE WF-Units-Sold TO Aud-Units-Sold
+           MOVE Value-Of-Sale TO Aud-Sale-Value
+           WRITE Audit-Log-Line FROM Audit-Detail-Line.
+
+       ReadWebSalesFile.
+           OPEN INPUT Web-Sales-File
+           IF Web-Sales-File-Status = "00"
+               READ Web-Sales-File
+                   AT END SET End-Of-Web-Sales-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Web-Sales-File
+                   ADD 1 TO Records-Read-Count
+                   IF Records-Read-Count > Records-To-Skip
+                       MOVE Web-Sales-Rec TO Sales-Rec
+                       PERFORM EditAndReleaseSalesRecord
+                   END-IF
+                   PERFORM CheckpointIfDue
+                   READ Web-Sales-File
+                       AT END SET End-Of-Web-Sales-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Web-Sales-File
+           ELSE
+               DISPLAY "AROMASALESRPT: no web/phone sales feed "
+                   "(SALES2.DAT) found this run"
+           END-IF.
+
+       ReplayCarryFile.
+           OPEN INPUT Carry-File
+           READ Carry-File
+               AT END SET End-Of-Carry-File TO TRUE
+           END-READ
+           PERFORM UNTIL End-Of-Carry-File
+               MOVE Carry-Rec TO Work-Rec
+               RELEASE Work-Rec
+               READ Carry-File
+                   AT END SET End-Of-Carry-File TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Carry-File.
+
+       LoadCheckpoint.
+           MOVE ZERO TO Records-To-Skip
+           OPEN INPUT Checkpoint-File
+           IF Checkpoint-File-Status = "00"
+               READ Checkpoint-File
+                   AT END CONTINUE
+               END-READ
+               IF Checkpoint-File-Status = "00"
+                   MOVE CKPT-Records-Read TO Records-To-Skip
+               END-IF
+               CLOSE Checkpoint-File
+           END-IF.
+
+       CheckpointIfDue.
+           DIVIDE Records-Read-Count BY Checkpoint-Interval
+               GIVING Checkpoint-Quotient
+               REMAINDER Checkpoint-Remainder
+           IF Checkpoint-Remainder = 0
+               PERFORM SaveCheckpoint
+           END-IF.
+
+       SaveCheckpoint.
+           MOVE Records-Read-Count TO CKPT-Records-Read
+           OPEN OUTPUT Checkpoint-File
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint-File.
+
+       ClearCheckpoint.
+           MOVE ZERO TO CKPT-Records-Read
+           OPEN OUTPUT Checkpoint-File
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint-File
+           OPEN OUTPUT Carry-File
+           CLOSE Carry-File.
+
+       EditSalesRecord.
+           SET Valid-Record TO TRUE
+           IF SF-Cust-Id = SPACES
+               SET Invalid-Record TO TRUE
+               MOVE "BLANK CUSTOMER ID" TO Reject-Reason
+           ELSE
+               IF SF-Oil-Name < 1 OR SF-Oil-Name > 30
+                   SET Invalid-Record TO TRUE
+                   MOVE "OIL NUMBER NOT IN RANGE 1-30" TO Reject-Reason
+               ELSE
+                   IF SF-Units-Sold = ZERO
+                       SET Invalid-Record TO TRUE
+                       MOVE "ZERO UNITS SOLD" TO Reject-Reason
+                   ELSE
+                       PERFORM LookupCustomer
+                       IF NOT Customer-Found
+                           SET Invalid-Record TO TRUE
+                           MOVE "CUSTOMER ID NOT ON MASTER FILE"
+                               TO Reject-Reason
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WriteRejectLine.
+           MOVE SF-Cust-Id     TO Prn-Rej-Cust-Id
+           MOVE SF-Oil-Name    TO Prn-Rej-Oil-Name
+           MOVE Reject-Reason  TO Prn-Rej-Reason
+           WRITE Reject-Line FROM Reject-Detail-Line.
+
+       WriteSalesReport.
+           MOVE SPACES TO Prev-Cust-Id
+           INITIALIZE Cust-Totals
+           RETURN Work-File
+               AT END SET End-Of-Work-File TO TRUE
+           END-RETURN
+           PERFORM UNTIL End-Of-Work-File
+               WRITE Sorted-Rec FROM Work-Rec
+               IF WF-Cust-Id NOT = Prev-Cust-Id
+                       AND Prev-Cust-Id NOT = SPACES
+                   PERFORM PrintCustomerTotals
+                   INITIALIZE Cust-Totals
+               END-IF
+               PERFORM AccumulateSale
+               MOVE WF-Cust-Id TO Prev-Cust-Id
+               RETURN Work-File
+                   AT END SET End-Of-Work-File TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF Prev-Cust-Id NOT = SPACES
+               PERFORM PrintCustomerTotals
+           END-IF.
+
+       AccumulateSale.
+           MOVE WF-Units-Sold TO Sale-Qty-Sold
+           PERFORM DetermineSizeTier
+           COMPUTE Value-Of-Sale =
+               OIL-COST(WF-Oil-Num Size-Tier-Idx) * WF-Units-Sold
+           ADD 1              TO Cust-Sales
+           ADD Sale-Qty-Sold  TO Cust-Qty-Sold
+           ADD Value-Of-Sale  TO Cust-Sales-Value
+           IF WF-Essential-Oil
+               ADD Value-Of-Sale TO Essential-Sales-Value
+           ELSE
+               ADD Value-Of-Sale TO Carrier-Sales-Value
+           END-IF
+           ADD Sale-Qty-Sold TO OST-Qty-Sold(WF-Oil-Num)
+           ADD Value-Of-Sale TO OST-Sales-Value(WF-Oil-Num)
+           MOVE WF-Cust-Name  TO Cust-Name-Hold
+           MOVE WF-Cust-Id    TO Cust-Id-Hold.
+
+       DetermineSizeTier.
+           IF WF-Unit-Size <= 10
+               MOVE 1 TO Size-Tier-Idx
+           ELSE
+               IF WF-Unit-Size <= 25
+                   MOVE 2 TO Size-Tier-Idx
+               ELSE
+                   MOVE 3 TO Size-Tier-Idx
+               END-IF
+           END-IF.
+
+       PrintCustomerTotals.
+           MOVE Cust-Name-Hold     TO Prn-Cust-Name
+           MOVE Cust-Id-Hold       TO Prn-Cust-Id
+           MOVE Cust-Sales         TO Prn-Cust-Sales
+           MOVE Cust-Qty-Sold      TO Prn-Qty-Sold
+           MOVE Cust-Sales-Value   TO Prn-Sales-Value
+           WRITE Print-Line FROM Cust-Sales-Line
+           PERFORM WriteCsvCustomerRow
+           ADD 1 TO Line-Count
+           IF Line-Count >= Lines-Per-Page
+               PERFORM PrintHeadings
+           END-IF
+           ADD Cust-Sales          TO Total-Sales
+           ADD Cust-Qty-Sold       TO Total-Qty-Sold
+           ADD Cust-Sales-Value    TO Total-Sales-Value
+           IF Top-Cust-Count < 200
+               ADD 1 TO Top-Cust-Count
+               MOVE Cust-Id-Hold    TO TC-Cust-Id(Top-Cust-Count)
+               MOVE Cust-Name-Hold  TO TC-Cust-Name(Top-Cust-Count)
+               MOVE Cust-Sales-Value
+                   TO TC-Sales-Value(Top-Cust-Count)
+           ELSE
+               PERFORM FindLowestTopCustomer
+               IF Cust-Sales-Value > Top-Cust-Min-Value
+                   MOVE Cust-Id-Hold
+                       TO TC-Cust-Id(Top-Cust-Min-Idx)
+                   MOVE Cust-Name-Hold
+                       TO TC-Cust-Name(Top-Cust-Min-Idx)
+                   MOVE Cust-Sales-Value
+                       TO TC-Sales-Value(Top-Cust-Min-Idx)
+               END-IF
+           END-IF.
+
+       FindLowestTopCustomer.
+           MOVE 1 TO Top-Cust-Min-Idx
+           MOVE TC-Sales-Value(1) TO Top-Cust-Min-Value
+           PERFORM VARYING Sort-I FROM 2 BY 1
+                   UNTIL Sort-I > Top-Cust-Count
+               IF TC-Sales-Value(Sort-I) < Top-Cust-Min-Value
+                   MOVE Sort-I             TO Top-Cust-Min-Idx
+                   MOVE TC-Sales-Value(Sort-I) TO Top-Cust-Min-Value
+               END-IF
+           END-PERFORM.
+
+       WriteCsvCustomerRow.
+           MOVE Cust-Id-Hold       TO Csv-Cust-Id
+           MOVE Cust-Name-Hold     TO Csv-Cust-Name
+           MOVE Cust-Sales         TO Csv-Cust-Sales
+           MOVE Cust-Qty-Sold      TO Csv-Cust-Qty-Sold
+           MOVE Cust-Sales-Value   TO Csv-Cust-Sales-Value
+           WRITE Sales-Csv-Line FROM Csv-Customer-Line.
+
+       PrintHeadings.
+           ADD 1 TO Page-Num
+           MOVE ZERO TO Line-Count
+           WRITE Print-Line FROM Report-Heading-Line
+           WRITE Print-Line FROM Report-Heading-Underline
+           WRITE Print-Line FROM Topic-Heading-Line
+           ADD 3 TO Line-Count.
+
+       PrintFinalTotals.
+           MOVE Total-Sales          TO Prn-Total-Sales
+           WRITE Print-Line FROM Total-Sales-Line
+           MOVE Total-Qty-Sold       TO Prn-Total-Qty-Sold
+           WRITE Print-Line FROM Total-Qty-Sold-Line
+           MOVE Total-Sales-Value    TO Prn-Total-Sales-Value
+           WRITE Print-Line FROM Total-Sales-Value-Line
+           MOVE Essential-Sales-Value TO Prn-Essential-Value
+           WRITE Print-Line FROM Essential-Oil-Totals-Line
+           MOVE Carrier-Sales-Value  TO Prn-Carrier-Value
+           WRITE Print-Line FROM Carrier-Oil-Totals-Line
+           PERFORM PrintYearOverYearVariance.
+
+       PrintYearOverYearVariance.
+           COMPUTE Sales-Variance = Total-Sales - Prior-Year-Sales
+           COMPUTE Qty-Sold-Variance =
+               Total-Qty-Sold - Prior-Year-Qty-Sold
+           COMPUTE Sales-Value-Variance =
+               Total-Sales-Value - Prior-Year-Sales-Value
+           WRITE Print-Line FROM YOY-Heading-Line
+           MOVE Total-Sales          TO YOY-Sales-Actual
+           MOVE Prior-Year-Sales     TO YOY-Sales-Prior
+           MOVE Sales-Variance       TO YOY-Sales-Var
+           WRITE Print-Line FROM YOY-Sales-Line
+           MOVE Total-Qty-Sold       TO YOY-Qty-Actual
+           MOVE Prior-Year-Qty-Sold  TO YOY-Qty-Prior
+           MOVE Qty-Sold-Variance    TO YOY-Qty-Var
+           WRITE Print-Line FROM YOY-Qty-Line
+           MOVE Total-Sales-Value    TO YOY-Value-Actual
+           MOVE Prior-Year-Sales-Value TO YOY-Value-Prior
+           MOVE Sales-Value-Variance TO YOY-Value-Var
+           WRITE Print-Line FROM YOY-Value-Line.
+
+       PrintOilSummary.
+           WRITE Print-Line FROM Oil-Summary-Heading-Line
+           WRITE Print-Line FROM Oil-Summary-Topic-Line
+           PERFORM VARYING Oil-Num-Idx FROM 1 BY 1
+                   UNTIL Oil-Num-Idx > 30
+               IF OST-Qty-Sold(Oil-Num-Idx) > 0
+                   MOVE Oil-Num-Idx TO Prn-Oil-Num
+                   MOVE OST-Qty-Sold(Oil-Num-Idx) TO Prn-Oil-Qty
+                   MOVE OST-Sales-Value(Oil-Num-Idx) TO Prn-Oil-Value
+                   WRITE Print-Line FROM Oil-Summary-Line
+               END-IF
+           END-PERFORM.
+
+       LoadOilStock.
+           OPEN INPUT Oil-Stock-File
+           IF Oil-Stock-File-Status = "00"
+               READ Oil-Stock-File
+                   AT END SET End-Of-Oil-Stock-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Oil-Stock-File
+                   MOVE OS-On-Hand-Qty
+                       TO ST-On-Hand-Qty(OS-Oil-Num)
+                   MOVE OS-Reorder-Point
+                       TO ST-Reorder-Point(OS-Oil-Num)
+                   READ Oil-Stock-File
+                       AT END SET End-Of-Oil-Stock-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Oil-Stock-File
+           ELSE
+               DISPLAY "AROMASALESRPT: no OILSTOCK.DAT found - "
+                   "starting inventory levels from zero"
+           END-IF.
+
+       NetOilInventory.
+           PERFORM VARYING Oil-Num-Idx FROM 1 BY 1
+                   UNTIL Oil-Num-Idx > 30
+               SUBTRACT OST-Qty-Sold(Oil-Num-Idx)
+                   FROM ST-On-Hand-Qty(Oil-Num-Idx)
+           END-PERFORM.
+
+       PrintInventoryReport.
+           WRITE Print-Line FROM Inventory-Heading-Line
+           WRITE Print-Line FROM Inventory-Topic-Line
+           PERFORM VARYING Oil-Num-Idx FROM 1 BY 1
+                   UNTIL Oil-Num-Idx > 30
+               MOVE Oil-Num-Idx TO Prn-Inv-Oil-Num
+               MOVE ST-On-Hand-Qty(Oil-Num-Idx) TO Prn-Inv-On-Hand
+               MOVE ST-Reorder-Point(Oil-Num-Idx)
+                   TO Prn-Inv-Reorder-Point
+               IF ST-On-Hand-Qty(Oil-Num-Idx)
+                       < ST-Reorder-Point(Oil-Num-Idx)
+                   MOVE "** REORDER **" TO Prn-Inv-Status
+               ELSE
+                   MOVE SPACES TO Prn-Inv-Status
+               END-IF
+               WRITE Print-Line FROM Inventory-Detail-Line
+           END-PERFORM.
+
+       SaveOilStock.
+           OPEN OUTPUT Oil-Stock-File
+           PERFORM VARYING Oil-Num-Idx FROM 1 BY 1
+                   UNTIL Oil-Num-Idx > 30
+               MOVE Oil-Num-Idx TO OS-Oil-Num
+               MOVE ST-On-Hand-Qty(Oil-Num-Idx)   TO OS-On-Hand-Qty
+               MOVE ST-Reorder-Point(Oil-Num-Idx) TO OS-Reorder-Point
+               WRITE Oil-Stock-Rec
+           END-PERFORM
+           CLOSE Oil-Stock-File.
+
+       SortTopCustomers.
+           PERFORM VARYING Sort-I FROM 1 BY 1
+                   UNTIL Sort-I > Top-Cust-Count - 1
+               PERFORM VARYING Sort-J FROM 1 BY 1
+                       UNTIL Sort-J > Top-Cust-Count - Sort-I
+                   IF TC-Sales-Value(Sort-J) <
+                           TC-Sales-Value(Sort-J + 1)
+                       PERFORM SwapTopCustEntries
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SwapTopCustEntries.
+           MOVE Top-Cust-Entry(Sort-J)     TO Swap-Entry
+           MOVE Top-Cust-Entry(Sort-J + 1) TO Top-Cust-Entry(Sort-J)
+           MOVE Swap-Entry
+               TO Top-Cust-Entry(Sort-J + 1).
+
+       PrintTopCustomers.
+           WRITE Print-Line FROM Top-Cust-Heading-Line
+           WRITE Print-Line FROM Top-Cust-Topic-Line
+           PERFORM VARYING Sort-I FROM 1 BY 1
+                   UNTIL Sort-I > Top-Cust-Count
+               MOVE Sort-I                      TO Prn-Rank
+               MOVE TC-Cust-Name(Sort-I)         TO Prn-Top-Cust-Name
+               MOVE TC-Cust-Id(Sort-I)           TO Prn-Top-Cust-Id
+               MOVE TC-Sales-Value(Sort-I)        TO Prn-Top-Cust-Value
+               WRITE Print-Line FROM Top-Cust-Line
+           END-PERFORM.
        END PROGRAM AromaSalesRpt.
