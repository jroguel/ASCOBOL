@@ -7,17 +7,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Sequence-Program.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Calc-Log-File ASSIGN TO "SEQCALC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Calc-Log-File-Status.
+
+           SELECT Sequence-File ASSIGN TO "SEQCALC.SEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sequence-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD Calc-Log-File.
+       01 Calc-Log-Line           PIC X(40).
+
+       FD Sequence-File.
+       01 Sequence-Rec.
+           02 SEQ-Last-Number     PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 Num1         PIC 9  VALUE ZEROES.
        01 Num2         PIC 9  VALUE ZEROES.
        01 Result       PIC 99 VALUE ZEROES.
 
+       01 Calc-Log-File-Status    PIC XX.
+       01 Sequence-File-Status    PIC XX.
+       01 Sequence-Number         PIC 9(5) VALUE ZERO.
+
+       01 Calc-Log-Detail.
+           02 Log-Seq-Num         PIC Z(4)9.
+           02 FILLER              PIC X(2) VALUE SPACES.
+           02 Log-Num1            PIC 9.
+           02 FILLER              PIC X(1) VALUE SPACE.
+           02 FILLER              PIC X(1) VALUE "x".
+           02 FILLER              PIC X(1) VALUE SPACE.
+           02 Log-Num2            PIC 9.
+           02 FILLER              PIC X(3) VALUE " = ".
+           02 Log-Result          PIC Z9.
+
        PROCEDURE DIVISION.
        Calc-Result.
+           PERFORM LoadSequenceNumber
            ACCEPT Num1.
            ACCEPT Num2.
            MULTIPLY Num1 BY Num2 GIVING Result.
            DISPLAY "Result is = ", Result.
+           PERFORM WriteLogEntry
+           PERFORM SaveSequenceNumber
            STOP RUN.
+
+       LoadSequenceNumber.
+           MOVE ZERO TO Sequence-Number
+           OPEN INPUT Sequence-File
+           IF Sequence-File-Status = "00"
+               READ Sequence-File
+                   AT END CONTINUE
+               END-READ
+               IF Sequence-File-Status = "00"
+                   MOVE SEQ-Last-Number TO Sequence-Number
+               END-IF
+               CLOSE Sequence-File
+           END-IF
+           ADD 1 TO Sequence-Number.
+
+       WriteLogEntry.
+           MOVE Sequence-Number TO Log-Seq-Num
+           MOVE Num1             TO Log-Num1
+           MOVE Num2             TO Log-Num2
+           MOVE Result           TO Log-Result
+           OPEN EXTEND Calc-Log-File
+           IF Calc-Log-File-Status = "35"
+               OPEN OUTPUT Calc-Log-File
+           END-IF
+           WRITE Calc-Log-Line FROM Calc-Log-Detail
+           CLOSE Calc-Log-File.
+
+       SaveSequenceNumber.
+           MOVE Sequence-Number TO SEQ-Last-Number
+           OPEN OUTPUT Sequence-File
+           WRITE Sequence-Rec
+           CLOSE Sequence-File.
        END PROGRAM Sequence-Program.
