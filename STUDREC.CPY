@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Shared 34-byte student record layout, as carried on
+      * STUDENTS.DAT / SORTSTUD.DAT:
+      *   NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGWGGG
+      ******************************************************************
+           02  STU-ID              PIC 9(7).
+           02  STU-SURNAME         PIC X(8).
+           02  STU-INITIALS        PIC X(2).
+           02  STU-YOB             PIC 9(4).
+           02  STU-MOB             PIC 9(2).
+           02  STU-DOB             PIC 9(2).
+           02  STU-COURSE          PIC X(4).
+           02  STU-GENDER          PIC X(1).
+               88  STU-MALE        VALUE "M".
+               88  STU-FEMALE      VALUE "F".
+               88  STU-VALID-GENDER VALUE "M" "F".
+           02  STU-STATUS          PIC X(1).
+               88  STU-ACTIVE      VALUE "A".
+               88  STU-WITHDRAWN   VALUE "W".
+           02  STU-GRADE           PIC 999.
+               88  STU-HONORS-GRADE     VALUE 70 THRU 100.
+               88  STU-DISTINCTION-GRADE VALUE 85 THRU 100.
