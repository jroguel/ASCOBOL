@@ -9,16 +9,68 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  Num1                                PIC 9  VALUE ZEROS.
-       01  Num2                                PIC 9  VALUE ZEROS.
-       01  Result                              PIC 99 VALUE ZEROS.
+       01  Num1                                PIC S9(6) VALUE ZERO.
+       01  Num2                                PIC S9(6) VALUE ZERO.
+       01  Result                              PIC S9(12) VALUE ZERO.
+       01  Remainder-Result                    PIC S9(6) VALUE ZERO.
+
+       01  Operation-Choice                    PIC 9 VALUE ZERO.
+           88 Add-Operation                    VALUE 1.
+           88 Subtract-Operation                VALUE 2.
+           88 Multiply-Operation                VALUE 3.
+           88 Divide-Operation                  VALUE 4.
+           88 Valid-Operation                   VALUE 1 2 3 4.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter first number  (1 digit) : " WITH NO ADVANCING.
+           DISPLAY "Enter first number  (up to 6 digits) : "
+               WITH NO ADVANCING.
            ACCEPT Num1.
-           DISPLAY "Enter second number (1 digit) : " WITH NO ADVANCING.
+           DISPLAY "Enter second number (up to 6 digits) : "
+               WITH NO ADVANCING.
            ACCEPT Num2.
-           MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY "Result is = ", Result.
+           PERFORM DisplayMenu.
+           ACCEPT Operation-Choice.
+           IF Valid-Operation
+               PERFORM DoOperation
+           ELSE
+               DISPLAY "Invalid operation selected"
+           END-IF.
            STOP RUN.
+
+       DisplayMenu.
+           DISPLAY "Select an operation:".
+           DISPLAY "  1. Add".
+           DISPLAY "  2. Subtract".
+           DISPLAY "  3. Multiply".
+           DISPLAY "  4. Divide".
+           DISPLAY "Enter choice (1-4) : " WITH NO ADVANCING.
+
+       DoOperation.
+           IF Add-Operation
+               ADD Num1 TO Num2 GIVING Result
+               DISPLAY "Result is = " Result
+           ELSE
+               IF Subtract-Operation
+                   SUBTRACT Num2 FROM Num1 GIVING Result
+                   DISPLAY "Result is = " Result
+               ELSE
+                   IF Multiply-Operation
+                       MULTIPLY Num1 BY Num2 GIVING Result
+                       DISPLAY "Result is = " Result
+                   ELSE
+                       PERFORM DoDivide
+                   END-IF
+               END-IF
+           END-IF.
+
+       DoDivide.
+           IF Num2 = ZERO
+               DISPLAY "Cannot divide by zero"
+           ELSE
+               DIVIDE Num1 BY Num2 GIVING Result
+                   REMAINDER Remainder-Result
+               DISPLAY "Result is = " Result
+                   " remainder " Remainder-Result
+           END-IF.
        END PROGRAM Multiplier.
