@@ -0,0 +1,258 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: New-student intake and sort, taking its mode
+      *          (interactive/batch) as a parameter. Called by
+      *          InputSort.cbl's standalone wrapper, and directly by
+      *          NightlyRun for the unattended batch chain - kept as
+      *          its own callable module because a PROCEDURE DIVISION
+      *          USING clause cannot itself be built as an executable.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InputSortCore.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
+		         ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WorkFile ASSIGN TO "WORK.TMP".
+           SELECT Batch-File ASSIGN TO "BATCHSTUD.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS Batch-File-Status.
+           SELECT Master-Student-File ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS Master-File-Status.
+           SELECT Student-Csv-File ASSIGN TO "SORTSTUD.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentDetails      PIC X(34).
+
+       FD Student-Csv-File.
+       01 Csv-Line             PIC X(80).
+
+       SD WorkFile.
+       01 WorkRec.
+           88 End-Of-Work-File VALUE HIGH-VALUES.
+           02 WStudentId       PIC 9(7).
+           02 FILLER           PIC X(27).
+
+       01 WorkRec-Detail REDEFINES WorkRec.
+           COPY STUDREC.
+
+       FD Batch-File.
+       01 Batch-Rec.
+           88 End-Of-Batch-File    VALUE HIGH-VALUES.
+           02 BatchDetails         PIC X(34).
+
+       FD Master-Student-File.
+       01 Master-Student-Rec.
+           88 End-Of-Master-File   VALUE HIGH-VALUES.
+           02 MSF-Student-Id       PIC 9(7).
+           02 FILLER               PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       01  Entry-Mode          PIC X VALUE "I".
+           88 Batch-Mode       VALUE "B" "b".
+           88 Interactive-Mode VALUE "I" "i".
+
+       01  Known-Id-Table.
+           02  Known-Id-Count      PIC 9(5) VALUE ZERO.
+           02  Known-Id-Entry OCCURS 2000 TIMES
+                   PIC 9(7).
+
+       01  Duplicate-Check-Switch  PIC X VALUE "N".
+           88 Duplicate-Id         VALUE "Y".
+           88 Not-Duplicate-Id     VALUE "N".
+
+       01  Id-Check-Sub            PIC 9(5).
+
+       01  Master-File-Status      PIC XX.
+
+       01  Batch-File-Status       PIC XX.
+
+       01  Run-Failed-Switch       PIC X VALUE "N".
+           88 Run-Failed           VALUE "Y".
+           88 Run-OK               VALUE "N".
+
+       01  Csv-Heading-Line          PIC X(80) VALUE
+       "STU-ID,SURNAME,INITIALS,YOB,MOB,DOB,COURSE,GENDER,STATUS,GRADE".
+
+       01  Csv-Student-Line.
+           02  Csv-Stu-Id            PIC Z(6)9.
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Surname       PIC X(8).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Initials      PIC X(2).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Yob           PIC 9(4).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Mob           PIC 99.
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Dob           PIC 99.
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Course        PIC X(4).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Gender        PIC X(1).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Status        PIC X(1).
+           02  FILLER                PIC X(1) VALUE ",".
+           02  Csv-Stu-Grade         PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  Entry-Mode-Param        PIC X.
+           88 Param-Batch-Mode       VALUE "B" "b".
+           88 Param-Interactive-Mode VALUE "I" "i".
+
+       PROCEDURE DIVISION USING Entry-Mode-Param.
+       Begin.
+           IF Param-Batch-Mode
+               MOVE "B" TO Entry-Mode
+           ELSE
+               MOVE "I" TO Entry-Mode
+           END-IF
+           PERFORM LoadKnownIds
+           IF Run-OK
+               SORT WorkFile ON ASCENDING KEY WStudentId
+                   INPUT PROCEDURE IS GetStudentDetails
+                   OUTPUT PROCEDURE IS WriteStudentFile
+           END-IF
+           IF Run-Failed
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       WriteStudentFile.
+           OPEN OUTPUT StudentFile
+           OPEN OUTPUT Student-Csv-File
+           WRITE Csv-Line FROM Csv-Heading-Line
+           RETURN WorkFile
+               AT END SET End-Of-Work-File TO TRUE
+           END-RETURN
+           PERFORM UNTIL End-Of-Work-File
+               MOVE WorkRec TO StudentDetails
+               WRITE StudentDetails
+               PERFORM WriteCsvStudentRow
+               RETURN WorkFile
+                   AT END SET End-Of-Work-File TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE StudentFile
+           CLOSE Student-Csv-File.
+
+       WriteCsvStudentRow.
+           MOVE STU-ID IN WorkRec-Detail       TO Csv-Stu-Id
+           MOVE STU-SURNAME IN WorkRec-Detail   TO Csv-Stu-Surname
+           MOVE STU-INITIALS IN WorkRec-Detail  TO Csv-Stu-Initials
+           MOVE STU-YOB IN WorkRec-Detail        TO Csv-Stu-Yob
+           MOVE STU-MOB IN WorkRec-Detail        TO Csv-Stu-Mob
+           MOVE STU-DOB IN WorkRec-Detail        TO Csv-Stu-Dob
+           MOVE STU-COURSE IN WorkRec-Detail     TO Csv-Stu-Course
+           MOVE STU-GENDER IN WorkRec-Detail     TO Csv-Stu-Gender
+           MOVE STU-STATUS IN WorkRec-Detail     TO Csv-Stu-Status
+           MOVE STU-GRADE IN WorkRec-Detail       TO Csv-Stu-Grade
+           WRITE Csv-Line FROM Csv-Student-Line.
+
+       LoadKnownIds.
+           OPEN INPUT Master-Student-File
+           IF Master-File-Status = "00"
+               READ Master-Student-File
+                   AT END SET End-Of-Master-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Master-File
+                   PERFORM AddMasterKnownId
+                   READ Master-Student-File
+                       AT END SET End-Of-Master-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Master-Student-File
+           ELSE
+               IF Master-File-Status NOT = "35"
+                   DISPLAY "INPUTSORT: cannot open STUDENTS.DAT - "
+                       "status " Master-File-Status
+                   SET Run-Failed TO TRUE
+               END-IF
+           END-IF.
+
+       AddMasterKnownId.
+           IF Known-Id-Count < 2000
+               ADD 1 TO Known-Id-Count
+               MOVE MSF-Student-Id
+                   TO Known-Id-Entry(Known-Id-Count)
+           END-IF.
+
+       AddEnteredKnownId.
+           IF Known-Id-Count < 2000
+               ADD 1 TO Known-Id-Count
+               MOVE WStudentId
+                   TO Known-Id-Entry(Known-Id-Count)
+           END-IF.
+
+       CheckDuplicateId.
+           SET Not-Duplicate-Id TO TRUE
+           PERFORM VARYING Id-Check-Sub FROM 1 BY 1
+                   UNTIL Id-Check-Sub > Known-Id-Count
+               IF Known-Id-Entry(Id-Check-Sub) = WStudentId
+                   SET Duplicate-Id TO TRUE
+               END-IF
+           END-PERFORM.
+
+       GetStudentDetails.
+           IF Batch-Mode
+               PERFORM GetStudentDetailsBatch
+           ELSE
+               PERFORM GetStudentDetailsInteractive
+           END-IF.
+
+       GetStudentDetailsInteractive.
+           DISPLAY "Enter student details using template below."
+           DISPLAY "Enter no data to end.".
+           DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB,"
+           DISPLAY "         Course, Gender, Status (A=Active,"
+           DISPLAY "         W=Withdrawn), Grade (000-100)"
+           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGWGGG"
+               ACCEPT  WorkRec.
+           PERFORM UNTIL WorkRec = SPACES
+               PERFORM CheckDuplicateId
+               IF Duplicate-Id
+                   DISPLAY "Student ID already entered or on file - "
+                       "re-enter this student: "
+                       WITH NO ADVANCING
+               ELSE
+                   RELEASE WorkRec
+                   PERFORM AddEnteredKnownId
+               END-IF
+               ACCEPT WorkRec
+           END-PERFORM.
+
+       GetStudentDetailsBatch.
+           DISPLAY "Reading new-student intake from BATCHSTUD.DAT"
+           OPEN INPUT Batch-File
+           IF Batch-File-Status = "00"
+               READ Batch-File
+                   AT END SET End-Of-Batch-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Batch-File
+                   MOVE BatchDetails TO WorkRec
+                   PERFORM CheckDuplicateId
+                   IF Duplicate-Id
+                       DISPLAY "Skipping duplicate student ID on "
+                           "batch intake: " WStudentId
+                   ELSE
+                       RELEASE WorkRec
+                       PERFORM AddEnteredKnownId
+                   END-IF
+                   READ Batch-File
+                       AT END SET End-Of-Batch-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Batch-File
+           ELSE
+               DISPLAY "INPUTSORT: no BATCHSTUD.DAT found - "
+                   "no new students to intake"
+           END-IF.
+       END PROGRAM InputSortCore.
