@@ -1,45 +1,33 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Standalone operator entry point for new-student
+      *          intake - prompts for (I)nteractive or (B)atch mode
+      *          the same way this program always has, then hands off
+      *          to InputSortCore to do the actual intake and sort.
+      *          Kept separate from InputSortCore so this program can
+      *          still be built as its own executable (a PROCEDURE
+      *          DIVISION USING clause cannot be).
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InputSort.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
-		         ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WorkFile ASSIGN TO "WORK.TMP".
        DATA DIVISION.
-       FILE SECTION.
-       FD StudentFile.
-       01 StudentDetails      PIC X(30).
-
-       SD WorkFile.
-       01 WorkRec.
-           02 WStudentId       PIC 9(7).
-           02 FILLER           PIC X(23).
        WORKING-STORAGE SECTION.
+       01  Entry-Mode          PIC X VALUE "I".
+           88 Param-Batch-Mode       VALUE "B" "b".
+           88 Param-Interactive-Mode VALUE "I" "i".
+
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentId
-               INPUT PROCEDURE IS GetStudentDetails
-               GIVING StudentFile.
-       STOP RUN.
-
-       GetStudentDetails.
-           DISPLAY "Enter student details using template below."
-           DISPLAY "Enter no data to end.".
-           DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB,
-                    DOB, Course, Gender"
-           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-               ACCEPT  WorkRec.
-           PERFORM UNTIL WorkRec = SPACES
-               RELEASE WorkRec
-               ACCEPT WorkRec
-
-
-           END-PERFORM.
+           DISPLAY "Enter mode - (I)nteractive or (B)atch intake: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Mode
+           IF Param-Batch-Mode
+               MOVE "B" TO Entry-Mode
+           ELSE
+               MOVE "I" TO Entry-Mode
+           END-IF
+           CALL "InputSortCore" USING Entry-Mode
+           GOBACK.
        END PROGRAM InputSort.
