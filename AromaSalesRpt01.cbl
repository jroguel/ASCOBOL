@@ -1,7 +1,9 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Interactive entry of SALES.DAT transactions - customer
+      *          id/name, oil id, unit size and units sold - appended to
+      *          the same file AromaSalesRpt reads for the sales report.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,101 +11,85 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Sales ASSIGN TO "SALES.DAT"
-                 ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WorkFile ASSIGN TO "WORK.TMP".
+           SELECT Sales-File ASSIGN TO "SALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       FD StudentFile.
-       01 StudentDetails      PIC X(30).
+       FD Sales-File.
+       01  Sales-Rec.
+           02  SF-Cust-Id              PIC X(5).
+           02  SF-Cust-Name            PIC X(20).
+           02  SF-Oil-Id.
+               03  SF-Essential-Flag   PIC X.
+                   88 Essential-Oil    VALUE "E".
+               03  SF-Oil-Name         PIC 99.
+           02 SF-Unit-Size             PIC 99.
+           02 SF-Units-Sold            PIC 999.
+           02 SF-Sale-Date             PIC 9(8).
 
-       SD WorkFile.
-       01 WorkRec.
-           02 WStudentId       PIC 9(7).
-           02 FILLER           PIC X(23).
        WORKING-STORAGE SECTION.
-       01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
-
-       01  Report-Heading-Line         PIC X(44)
-            VALUE "              AROMAMORA SUMMARY SALES REPORT".
-
-       01  Report-Heading-Underline.
-           02  FILLER                  PIC X(13) VALUE SPACES.
-           02  FILLER                  PIC X(32) VALUE ALL "-".
-
-       01  Topic-Heading-Line.
-           02  FILLER                  PIC BX(13) VALUE " CUSTOMER NAME".
-           02  FILLER                  PIC X(8) VALUE SPACES.
-           02  FILLER                  PIC X(10) VALUE "CUST-ID   ".
-           02  FILLER                  PIC X(8) VALUE "SALES   ".
-           02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
-           02  FILLER                  PIC X(11) VALUE "SALES VALUE".
-
-       01  Cust-Sales-Line.
-           02  Prn-Cust-Name           PIC X(20).
-           02  Prn-Cust-Id             PIC BBB9(5).
-           02  Prn-Cust-Sales          PIC BBBBBZZ9.
-           02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
-           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.
-
-       01  Total-Sales-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL SALES       :".
-           02  Prn-Total-Sales         PIC BBBBBBZZ,ZZ9.
-
-
-       01  Total-Qty-Sold-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL QTY SOLD    :".
-           02  Prn-Total-Qty-Sold      PIC BBBBBZZZ,ZZ9.
-
-       01  Total-Sales-Value-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL SALES VALUE :".
-           02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
-
-       01  Cust-Totals.
-           02  Cust-Sales              PIC 999.
-           02  Cust-Qty-Sold           PIC 9(5).
-           02  Cust-Sales-Value        PIC 9(5)V99.
-
-       01  Final-Totals.
-           02  Total-Sales             PIC 9(5)    VALUE ZEROS.
-           02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
-           02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
-
-       01  Temp-Variables.
-           02  Sale-Qty-Sold           PIC 99999.
-           02  Value-Of-Sale           PIC 999999V99.
-           02  Prev-Cust-Id            PIC X(5).
+       01  Entry-Switches.
+           02  More-Entries-Sw          PIC X VALUE "Y".
+               88 More-Entries          VALUE "Y".
+               88 No-More-Entries        VALUE "N".
+
+       01  Entry-Cust-Id                PIC X(5).
+       01  Entry-Cust-Name              PIC X(20).
+       01  Entry-Essential-Flag         PIC X.
+       01  Entry-Oil-Name                PIC 99.
+       01  Entry-Unit-Size               PIC 99.
+       01  Entry-Units-Sold              PIC 999.
+       01  Entry-Sale-Date                PIC 9(8).
 
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentId
-               INPUT PROCEDURE IS GetStudentDetails
-               GIVING StudentFile.
-       STOP RUN.
-
-       GetStudentDetails.
-           DISPLAY "Enter student details using template below."
-           DISPLAY "Enter no data to end.".
-           DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB,
-                    DOB, Course, Gender"
-           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-               ACCEPT  WorkRec.
-           PERFORM UNTIL WorkRec = SPACES
-               RELEASE WorkRec
-               ACCEPT WorkRec
-
-
-           END-PERFORM.
+           OPEN EXTEND Sales-File
+           PERFORM GetSaleEntry UNTIL No-More-Entries
+           CLOSE Sales-File
+           STOP RUN.
+
+       GetSaleEntry.
+           DISPLAY "Enter customer id (5 chars), blank to finish: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Cust-Id
+           IF Entry-Cust-Id = SPACES
+               SET No-More-Entries TO TRUE
+           ELSE
+               DISPLAY "Enter customer name (20 chars)      : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Cust-Name
+               DISPLAY "Enter oil number (01-30)            : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Oil-Name
+               PERFORM UNTIL Entry-Oil-Name >= 1
+                       AND Entry-Oil-Name <= 30
+                   DISPLAY "Must be 01-30, re-enter           : "
+                       WITH NO ADVANCING
+                   ACCEPT Entry-Oil-Name
+               END-PERFORM
+               DISPLAY "(E)ssential oil or (C)arrier oil    : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Essential-Flag
+               DISPLAY "Enter unit size (01-99)             : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Unit-Size
+               DISPLAY "Enter units sold (001-999)          : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Units-Sold
+               DISPLAY "Enter sale date (YYYYMMDD)          : "
+                   WITH NO ADVANCING
+               ACCEPT Entry-Sale-Date
+               PERFORM WriteSaleEntry
+           END-IF.
+
+       WriteSaleEntry.
+           MOVE Entry-Cust-Id        TO SF-Cust-Id
+           MOVE Entry-Cust-Name      TO SF-Cust-Name
+           MOVE Entry-Essential-Flag TO SF-Essential-Flag
+           MOVE Entry-Oil-Name       TO SF-Oil-Name
+           MOVE Entry-Unit-Size      TO SF-Unit-Size
+           MOVE Entry-Units-Sold     TO SF-Units-Sold
+           MOVE Entry-Sale-Date      TO SF-Sale-Date
+           WRITE Sales-Rec.
        END PROGRAM AromaSalesRpt01.
