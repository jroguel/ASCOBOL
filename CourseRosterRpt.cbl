@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Group STUDENTS.DAT by course code and list students
+      *          alphabetically within each course.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CourseRosterRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WorkFile ASSIGN TO "WORK.TMP".
+
+           SELECT Roster-Report ASSIGN TO "COURSEROST.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec.
+           88 EndOfFile          VALUE HIGH-VALUES.
+           COPY STUDREC.
+
+       SD WorkFile.
+       01 WorkRec.
+           88 EndOfWorkFile      VALUE HIGH-VALUES.
+           COPY STUDREC.
+
+       FD Roster-Report.
+       01 Roster-Line            PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  Prev-Course           PIC X(4) VALUE SPACES.
+
+       01  Course-Heading-Line.
+           02  FILLER            PIC X(8) VALUE "COURSE: ".
+           02  Hdg-Course        PIC X(4).
+
+       01  Roster-Detail-Line.
+           02  Prn-Stu-Id          PIC 9(7).
+           02  FILLER              PIC X(2) VALUE SPACES.
+           02  Prn-Stu-Surname     PIC X(8).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  Prn-Stu-Initials    PIC X(2).
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT Roster-Report
+           SORT WorkFile ASCENDING KEY STU-COURSE IN WorkRec
+               ASCENDING KEY STU-SURNAME IN WorkRec
+               ASCENDING KEY STU-INITIALS IN WorkRec
+               INPUT PROCEDURE IS GetStudents
+               OUTPUT PROCEDURE IS WriteRoster
+           CLOSE Roster-Report
+           STOP RUN.
+
+       GetStudents.
+           OPEN INPUT StudentFile
+           READ StudentFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile
+               IF NOT STU-WITHDRAWN IN StudentRec
+                   MOVE StudentRec TO WorkRec
+                   RELEASE WorkRec
+               END-IF
+               READ StudentFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE StudentFile.
+
+       WriteRoster.
+           RETURN WorkFile
+               AT END SET EndOfWorkFile TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfWorkFile
+               IF STU-COURSE IN WorkRec NOT = Prev-Course
+                   MOVE STU-COURSE IN WorkRec TO Hdg-Course
+                   WRITE Roster-Line FROM Course-Heading-Line
+                   MOVE STU-COURSE IN WorkRec TO Prev-Course
+               END-IF
+               MOVE STU-ID IN WorkRec        TO Prn-Stu-Id
+               MOVE STU-SURNAME IN WorkRec   TO Prn-Stu-Surname
+               MOVE STU-INITIALS IN WorkRec  TO Prn-Stu-Initials
+               WRITE Roster-Line FROM Roster-Detail-Line
+               RETURN WorkFile
+                   AT END SET EndOfWorkFile TO TRUE
+               END-RETURN
+           END-PERFORM.
+       END PROGRAM CourseRosterRpt.
