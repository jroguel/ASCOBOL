@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Drive the nightly student/sales batch in the correct
+      *          order - InputSort, then merge its new-student output
+      *          into STUDENTS.DAT, then MaleSort, then AromaSalesRpt -
+      *          stopping the chain as soon as one step fails instead
+      *          of going on to run the next step against stale or
+      *          incomplete data.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyRun.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT New-Student-File ASSIGN TO "SORTSTUD.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS New-Student-File-Status.
+
+           SELECT Master-Student-File ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS Master-Student-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD New-Student-File.
+       01 New-Student-Rec           PIC X(34).
+           88 End-Of-New-Student-File  VALUE HIGH-VALUES.
+
+       FD Master-Student-File.
+       01 Master-Student-Rec        PIC X(34).
+
+       WORKING-STORAGE SECTION.
+       01  New-Student-File-Status  PIC XX.
+
+       01  Master-Student-File-Status PIC XX.
+
+       01  Step-Failed-Switch       PIC X VALUE "N".
+           88 Step-Failed           VALUE "Y".
+           88 Step-OK               VALUE "N".
+
+       01  InputSort-Mode-Param     PIC X VALUE "B".
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "NIGHTLYRUN: starting InputSort in batch mode"
+           CALL "InputSortCore" USING InputSort-Mode-Param
+           PERFORM CheckStepResult
+           IF Step-Failed
+               DISPLAY "NIGHTLYRUN: InputSort failed - chain stopped"
+           ELSE
+               DISPLAY "NIGHTLYRUN: merging new students into "
+                   "STUDENTS.DAT"
+               PERFORM MergeNewStudents
+
+               DISPLAY "NIGHTLYRUN: starting MaleSort"
+               CALL "MaleSort"
+               PERFORM CheckStepResult
+               IF Step-Failed
+                   DISPLAY "NIGHTLYRUN: MaleSort failed - chain "
+                       "stopped"
+               ELSE
+                   DISPLAY "NIGHTLYRUN: starting AromaSalesRpt"
+                   CALL "AromaSalesRpt"
+                   PERFORM CheckStepResult
+                   IF Step-Failed
+                       DISPLAY "NIGHTLYRUN: AromaSalesRpt failed - "
+                           "chain stopped"
+                   ELSE
+                       DISPLAY "NIGHTLYRUN: completed successfully"
+                   END-IF
+               END-IF
+           END-IF
+           IF Step-Failed
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CheckStepResult.
+           IF RETURN-CODE NOT = 0
+               SET Step-Failed TO TRUE
+           ELSE
+               SET Step-OK TO TRUE
+           END-IF.
+
+       MergeNewStudents.
+           OPEN INPUT New-Student-File
+           IF New-Student-File-Status = "00"
+               OPEN EXTEND Master-Student-File
+               IF Master-Student-File-Status = "35"
+                   OPEN OUTPUT Master-Student-File
+               END-IF
+               READ New-Student-File
+                   AT END SET End-Of-New-Student-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-New-Student-File
+                   WRITE Master-Student-Rec FROM New-Student-Rec
+                   READ New-Student-File
+                       AT END SET End-Of-New-Student-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Master-Student-File
+               CLOSE New-Student-File
+           ELSE
+               DISPLAY "NIGHTLYRUN: no new students to merge from "
+                   "SORTSTUD.DAT"
+           END-IF.
+       END PROGRAM NightlyRun.
