@@ -10,50 +10,181 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS Student-File-Status.
 
            SELECT MaleStudentFile ASSIGN TO "MALESTUDS.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT WorkFile ASSIGN TO "WORK.TMP".
 
+           SELECT Exception-Report ASSIGN TO "GENDEREXC.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Checkpoint-File ASSIGN TO "MALESORT.CKP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS Checkpoint-File-Status.
+
+           SELECT Carry-File ASSIGN TO "MALESORT.CAR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentRec             PIC X(30).
+       01 StudentRec             PIC X(34).
            88 EndOfFile          VALUE HIGH-VALUES.
 
        FD MaleStudentFile.
-       01 MaleStudentRec         PIC X(30).
+       01 MaleStudentRec         PIC X(34).
+
+       FD Exception-Report.
+       01 Exception-Line         PIC X(40).
+
+       FD Checkpoint-File.
+       01 Checkpoint-Rec.
+           02  CKPT-Records-Read PIC 9(7).
+
+       FD Carry-File.
+       01 Carry-Rec               PIC X(34).
+           88 End-Of-Carry-File   VALUE HIGH-VALUES.
 
        SD WorkFile.
        01 WorkRec.
-           02 FILLER             PIC 9(7).
-           02 WStudentName       PIC X(10).
-           02 FILLER             PIC X(12).
-           02 WGender            PIC X.
-               88 MaleStudent    VALUE "M".
+           COPY STUDREC.
        WORKING-STORAGE SECTION.
+       01  Exception-Detail-Line.
+           02  Exc-Student-Id    PIC 9(7).
+           02  FILLER            PIC X(2) VALUE SPACES.
+           02  Exc-Gender        PIC X.
+           02  FILLER            PIC X(2) VALUE SPACES.
+           02  Exc-Reason        PIC X(25) VALUE
+               "INVALID GENDER CODE".
+
+       01  Checkpoint-File-Status   PIC XX.
+
+       01  Checkpoint-Controls.
+           02  Checkpoint-Interval    PIC 9(5) VALUE 100.
+           02  Records-Read-Count     PIC 9(7) VALUE ZERO.
+           02  Records-To-Skip        PIC 9(7) VALUE ZERO.
+           02  Checkpoint-Quotient    PIC 9(7).
+           02  Checkpoint-Remainder   PIC 9(5).
+
+       01  Student-File-Status    PIC XX.
+
+       01  Run-Failed-Switch      PIC X VALUE "N".
+           88 Run-Failed          VALUE "Y".
+           88 Run-OK              VALUE "N".
+
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentName
+           SORT WorkFile ASCENDING KEY STU-SURNAME ASCENDING KEY
+               STU-INITIALS
                INPUT PROCEDURE IS GetMaleStudents
                GIVING MaleStudentFile.
-       STOP RUN.
+           IF Run-Failed
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
 
        GetMaleStudents.
+           PERFORM LoadCheckpoint
            OPEN INPUT StudentFile
-           READ StudentFile
-               AT END SET EndOfFile TO TRUE
-           END-READ
-           PERFORM UNTIL EndOfFile
-               MOVE StudentRec TO WorkRec
-                   IF MaleStudent
-                       RELEASE WorkRec
-                   END-IF
+           IF Student-File-Status NOT = "00"
+               DISPLAY "MALESORT: cannot open STUDENTS.DAT - status "
+                   Student-File-Status
+               SET Run-Failed TO TRUE
+           ELSE
+               OPEN OUTPUT Exception-Report
+               IF Records-To-Skip > 0
+                   DISPLAY "MALESORT: resuming after record "
+                       Records-To-Skip
+                   PERFORM ReplayCarryFile
+                   OPEN EXTEND Carry-File
+               ELSE
+                   OPEN OUTPUT Carry-File
+                   CLOSE Carry-File
+                   OPEN EXTEND Carry-File
+               END-IF
                READ StudentFile
                    AT END SET EndOfFile TO TRUE
                END-READ
+               PERFORM UNTIL EndOfFile
+                   ADD 1 TO Records-Read-Count
+                   IF Records-Read-Count > Records-To-Skip
+                       MOVE StudentRec TO WorkRec
+                       IF STU-MALE AND NOT STU-WITHDRAWN
+                           RELEASE WorkRec
+                           WRITE Carry-Rec FROM StudentRec
+                       ELSE
+                           IF NOT STU-VALID-GENDER
+                               PERFORM WriteGenderException
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM CheckpointIfDue
+                   READ StudentFile
+                       AT END SET EndOfFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Carry-File
+               PERFORM ClearCheckpoint
+               CLOSE StudentFile
+               CLOSE Exception-Report
+           END-IF.
+
+       ReplayCarryFile.
+           OPEN INPUT Carry-File
+           READ Carry-File
+               AT END SET End-Of-Carry-File TO TRUE
+           END-READ
+           PERFORM UNTIL End-Of-Carry-File
+               MOVE Carry-Rec TO WorkRec
+               RELEASE WorkRec
+               READ Carry-File
+                   AT END SET End-Of-Carry-File TO TRUE
+               END-READ
            END-PERFORM
-           CLOSE StudentFile.
+           CLOSE Carry-File.
+
+       LoadCheckpoint.
+           MOVE ZERO TO Records-To-Skip
+           OPEN INPUT Checkpoint-File
+           IF Checkpoint-File-Status = "00"
+               READ Checkpoint-File
+                   AT END CONTINUE
+               END-READ
+               IF Checkpoint-File-Status = "00"
+                   MOVE CKPT-Records-Read TO Records-To-Skip
+               END-IF
+               CLOSE Checkpoint-File
+           END-IF.
+
+       CheckpointIfDue.
+           DIVIDE Records-Read-Count BY Checkpoint-Interval
+               GIVING Checkpoint-Quotient
+               REMAINDER Checkpoint-Remainder
+           IF Checkpoint-Remainder = 0
+               PERFORM SaveCheckpoint
+           END-IF.
+
+       SaveCheckpoint.
+           MOVE Records-Read-Count TO CKPT-Records-Read
+           OPEN OUTPUT Checkpoint-File
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint-File.
+
+       ClearCheckpoint.
+           MOVE ZERO TO CKPT-Records-Read
+           OPEN OUTPUT Checkpoint-File
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint-File
+           OPEN OUTPUT Carry-File
+           CLOSE Carry-File.
+
+       WriteGenderException.
+           MOVE STU-ID     TO Exc-Student-Id
+           MOVE STU-GENDER TO Exc-Gender
+           WRITE Exception-Line FROM Exception-Detail-Line.
        END PROGRAM MaleSort.
