@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintain the OILSTOCK.DAT on-hand quantities and
+      *          reorder points used by AromaSalesRpt's inventory/
+      *          reorder report.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilStockMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Oil-Stock-File ASSIGN TO "OILSTOCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Oil-Stock-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Oil-Stock-File.
+       01 Oil-Stock-Rec.
+           88 End-Of-Oil-Stock-File    VALUE HIGH-VALUES.
+           02 OS-Oil-Num               PIC 99.
+           02 OS-On-Hand-Qty           PIC S9(6)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           02 OS-Reorder-Point         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  Oil-Stock-Table.
+           02  Stock-Entry OCCURS 30 TIMES.
+               03 ST-On-Hand-Qty       PIC S9(6) VALUE ZERO.
+               03 ST-Reorder-Point     PIC 9(6)  VALUE ZERO.
+
+       01  Oil-Stock-File-Status       PIC XX.
+
+       01  Maint-Switches.
+           02  More-Changes-Sw         PIC X VALUE "Y".
+               88 More-Changes         VALUE "Y".
+               88 No-More-Changes      VALUE "N".
+
+       01  Entry-Oil-Num                PIC 99.
+       01  Entry-On-Hand-Qty            PIC 9(6).
+       01  Entry-Reorder-Point          PIC 9(6).
+       01  Table-Sub                    PIC 99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadStock
+           PERFORM MaintainStock UNTIL No-More-Changes
+           PERFORM SaveStock
+           STOP RUN.
+
+       LoadStock.
+           OPEN INPUT Oil-Stock-File
+           IF Oil-Stock-File-Status = "00"
+               READ Oil-Stock-File
+                   AT END SET End-Of-Oil-Stock-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Oil-Stock-File
+                   MOVE OS-On-Hand-Qty
+                       TO ST-On-Hand-Qty(OS-Oil-Num)
+                   MOVE OS-Reorder-Point
+                       TO ST-Reorder-Point(OS-Oil-Num)
+                   READ Oil-Stock-File
+                       AT END SET End-Of-Oil-Stock-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Oil-Stock-File
+           ELSE
+               DISPLAY "OILSTOCKMAINT: no OILSTOCK.DAT found - "
+                   "starting from an empty stock table"
+           END-IF.
+
+       MaintainStock.
+           DISPLAY "Enter oil number to change (1-30), 00 to finish: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Oil-Num
+           IF Entry-Oil-Num = ZERO
+               SET No-More-Changes TO TRUE
+           ELSE
+               DISPLAY "Enter on-hand quantity: " WITH NO ADVANCING
+               ACCEPT Entry-On-Hand-Qty
+               DISPLAY "Enter reorder point: " WITH NO ADVANCING
+               ACCEPT Entry-Reorder-Point
+               MOVE Entry-On-Hand-Qty
+                   TO ST-On-Hand-Qty(Entry-Oil-Num)
+               MOVE Entry-Reorder-Point
+                   TO ST-Reorder-Point(Entry-Oil-Num)
+           END-IF.
+
+       SaveStock.
+           OPEN OUTPUT Oil-Stock-File
+           PERFORM VARYING Table-Sub FROM 1 BY 1 UNTIL Table-Sub > 30
+               MOVE Table-Sub TO OS-Oil-Num
+               MOVE ST-On-Hand-Qty(Table-Sub)   TO OS-On-Hand-Qty
+               MOVE ST-Reorder-Point(Table-Sub) TO OS-Reorder-Point
+               WRITE Oil-Stock-Rec
+           END-PERFORM
+           CLOSE Oil-Stock-File.
+       END PROGRAM OilStockMaint.
